@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLMAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT OPTIONAL TTPLAYER
+          ASSIGN TO "PLFIL.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS PL-ID OF PL-RECORD
+          ALTERNATE RECORD KEY IS PL-KEY1 OF PL-RECORD
+              WITH DUPLICATES
+          ALTERNATE RECORD KEY IS PL-FNAME OF PL-RECORD
+              WITH DUPLICATES
+          .
+          SELECT OPTIONAL MAINT-TRANS-FILE ASSIGN TO "PLMAINT.TXN"
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT MAINT-AUDIT-FILE ASSIGN TO "PLMAINT.LOG"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "TTPLAYER.FD".
+       FD  MAINT-TRANS-FILE.
+        01  MT-RECORD.
+            05  MT-ID                      PIC 9(10).
+            05  MT-ADDR1                   PIC X(30).
+            05  MT-CITY                    PIC X(15).
+            05  MT-STATE                   PIC X(02).
+            05  MT-ZIP                     PIC X(04).
+            05  MT-EMPLOYEE                PIC X(01).
+            05  MT-VIP                     PIC X(01).
+       FD  MAINT-AUDIT-FILE.
+        01  AUD-LINE                       PIC X(200).
+
+      *****************************************************************
+       WORKING-STORAGE                 SECTION.
+        01 CONTROL-FLAG         PIC X.
+          88 NO-MORE-DUPLICATES          VALUE 1
+             WHEN SET TO FALSE IS              0.
+          88 NO-MORE-RECORDS             VALUE 1
+             WHEN SET TO FALSE IS              0.
+          88 NO-MORE-INPUT               VALUE 1
+             WHEN SET TO FALSE IS              0.
+
+        01 WS-CHANGE-FLAG                PIC X(01).
+          88 WS-RECORD-CHANGED           VALUE "Y".
+          88 WS-RECORD-UNCHANGED         VALUE "N".
+
+        01 WS-CHG-FIELD                  PIC X(12).
+        01 WS-CHG-OLD                    PIC X(30).
+        01 WS-CHG-NEW                    PIC X(30).
+
+        01 WS-TRANS-COUNT                PIC 9(08) VALUE 0.
+        01 WS-UPDATED-COUNT              PIC 9(08) VALUE 0.
+        01 WS-NOTFOUND-COUNT             PIC 9(08) VALUE 0.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+         OPEN I-O TTPLAYER
+         OPEN INPUT MAINT-TRANS-FILE
+         OPEN OUTPUT MAINT-AUDIT-FILE
+
+         PERFORM APPLY-ALL-TRANSACTIONS
+
+         CLOSE TTPLAYER
+         CLOSE MAINT-TRANS-FILE
+         CLOSE MAINT-AUDIT-FILE
+
+         DISPLAY "TRANSACTIONS READ:    " WS-TRANS-COUNT
+         DISPLAY "RECORDS UPDATED:      " WS-UPDATED-COUNT
+         DISPLAY "IDS NOT FOUND:        " WS-NOTFOUND-COUNT
+         STOP RUN.
+
+      *************************************************************
+       APPLY-ALL-TRANSACTIONS           SECTION.
+
+           SET NO-MORE-INPUT TO FALSE
+           PERFORM READ-NEXT-TRANSACTION
+           PERFORM UNTIL NO-MORE-INPUT
+               ADD 1 TO WS-TRANS-COUNT
+               PERFORM APPLY-ONE-TRANSACTION
+               PERFORM READ-NEXT-TRANSACTION
+           END-PERFORM
+           .
+
+      *************************************************************
+       READ-NEXT-TRANSACTION            SECTION.
+
+           READ MAINT-TRANS-FILE
+               AT END SET NO-MORE-INPUT TO TRUE
+           END-READ
+           .
+
+      *************************************************************
+       APPLY-ONE-TRANSACTION            SECTION.
+
+           IF MT-ID NOT = SPACES AND MT-ID NOT = ZEROES
+               MOVE MT-ID TO PL-ID
+               SET WS-RECORD-UNCHANGED TO TRUE
+               READ TTPLAYER
+                   INVALID KEY
+                       DISPLAY "PLAYER NOT FOUND: " MT-ID
+                       PERFORM LOG-NOT-FOUND
+                       ADD 1 TO WS-NOTFOUND-COUNT
+                   NOT INVALID KEY
+                       PERFORM CHECK-ADDR1
+                       PERFORM CHECK-CITY
+                       PERFORM CHECK-STATE
+                       PERFORM CHECK-ZIP
+                       PERFORM CHECK-EMPLOYEE
+                       PERFORM CHECK-VIP
+                       IF WS-RECORD-CHANGED
+                           REWRITE PL-RECORD
+                               INVALID KEY
+                                   DISPLAY
+                                       "REWRITE FAILED: " PL-ID
+                                   PERFORM LOG-REWRITE-FAILED
+                               NOT INVALID KEY
+                                   ADD 1 TO WS-UPDATED-COUNT
+                           END-REWRITE
+                       END-IF
+               END-READ
+           END-IF
+           .
+
+      *************************************************************
+       CHECK-ADDR1                      SECTION.
+
+           IF MT-ADDR1 NOT = SPACES
+              AND MT-ADDR1 NOT = PL-ADDR1-FIRST-30
+               MOVE "ADDRESS"           TO WS-CHG-FIELD
+               MOVE PL-ADDR1-FIRST-30   TO WS-CHG-OLD
+               MOVE MT-ADDR1            TO WS-CHG-NEW
+               PERFORM LOG-FIELD-CHANGE
+               MOVE MT-ADDR1 TO PL-ADDR1-FIRST-30
+               SET WS-RECORD-CHANGED TO TRUE
+           END-IF
+           .
+
+      *************************************************************
+       CHECK-CITY                       SECTION.
+
+           IF MT-CITY NOT = SPACES
+              AND MT-CITY NOT = PL-CITY
+               MOVE "CITY"              TO WS-CHG-FIELD
+               MOVE PL-CITY             TO WS-CHG-OLD
+               MOVE MT-CITY             TO WS-CHG-NEW
+               PERFORM LOG-FIELD-CHANGE
+               MOVE MT-CITY TO PL-CITY
+               SET WS-RECORD-CHANGED TO TRUE
+           END-IF
+           .
+
+      *************************************************************
+       CHECK-STATE                      SECTION.
+
+           IF MT-STATE NOT = SPACES
+              AND MT-STATE NOT = PL-STATE
+               MOVE "STATE"             TO WS-CHG-FIELD
+               MOVE PL-STATE            TO WS-CHG-OLD
+               MOVE MT-STATE            TO WS-CHG-NEW
+               PERFORM LOG-FIELD-CHANGE
+               MOVE MT-STATE TO PL-STATE
+               SET WS-RECORD-CHANGED TO TRUE
+           END-IF
+           .
+
+      *************************************************************
+       CHECK-ZIP                        SECTION.
+
+           IF MT-ZIP NOT = SPACES
+              AND MT-ZIP IS NUMERIC
+              AND MT-ZIP NOT = PL-ZIP
+               MOVE "ZIP"               TO WS-CHG-FIELD
+               MOVE PL-ZIP              TO WS-CHG-OLD
+               MOVE MT-ZIP              TO WS-CHG-NEW
+               PERFORM LOG-FIELD-CHANGE
+               MOVE MT-ZIP TO PL-ZIP
+               SET WS-RECORD-CHANGED TO TRUE
+           END-IF
+           .
+
+      *************************************************************
+       CHECK-EMPLOYEE                   SECTION.
+
+           IF (MT-EMPLOYEE = "Y" OR MT-EMPLOYEE = "N")
+              AND MT-EMPLOYEE NOT = PL-EMPLOYEE
+               MOVE "EMPLOYEE"          TO WS-CHG-FIELD
+               MOVE PL-EMPLOYEE         TO WS-CHG-OLD
+               MOVE MT-EMPLOYEE         TO WS-CHG-NEW
+               PERFORM LOG-FIELD-CHANGE
+               MOVE MT-EMPLOYEE TO PL-EMPLOYEE
+               SET WS-RECORD-CHANGED TO TRUE
+           END-IF
+           .
+
+      *************************************************************
+       CHECK-VIP                        SECTION.
+
+           IF (MT-VIP = "Y" OR MT-VIP = "N")
+              AND MT-VIP NOT = PL-VIP
+               MOVE "VIP"               TO WS-CHG-FIELD
+               MOVE PL-VIP              TO WS-CHG-OLD
+               MOVE MT-VIP              TO WS-CHG-NEW
+               PERFORM LOG-FIELD-CHANGE
+               MOVE MT-VIP TO PL-VIP
+               SET WS-RECORD-CHANGED TO TRUE
+           END-IF
+           .
+
+      *************************************************************
+       LOG-FIELD-CHANGE                 SECTION.
+
+           MOVE SPACES TO AUD-LINE
+           STRING
+               "ID="        DELIMITED BY SIZE
+               PL-ID        DELIMITED BY SIZE
+               "  FIELD="   DELIMITED BY SIZE
+               WS-CHG-FIELD DELIMITED BY SIZE
+               "  OLD=["    DELIMITED BY SIZE
+               WS-CHG-OLD   DELIMITED BY SIZE
+               "]  NEW=["   DELIMITED BY SIZE
+               WS-CHG-NEW   DELIMITED BY SIZE
+               "]"          DELIMITED BY SIZE
+               INTO AUD-LINE
+           END-STRING
+           WRITE AUD-LINE
+           .
+
+      *************************************************************
+       LOG-REWRITE-FAILED                SECTION.
+
+           MOVE SPACES TO AUD-LINE
+           STRING
+               "ID="              DELIMITED BY SIZE
+               PL-ID              DELIMITED BY SIZE
+               "  FIELD=N/A  REASON=REWRITE FAILED, CHANGES NOT SAVED"
+                                  DELIMITED BY SIZE
+               INTO AUD-LINE
+           END-STRING
+           WRITE AUD-LINE
+           .
+
+      *************************************************************
+       LOG-NOT-FOUND                    SECTION.
+
+           MOVE SPACES TO AUD-LINE
+           STRING
+               "ID="              DELIMITED BY SIZE
+               MT-ID              DELIMITED BY SIZE
+               "  FIELD=N/A  REASON=PLAYER NOT FOUND"
+                                  DELIMITED BY SIZE
+               INTO AUD-LINE
+           END-STRING
+           WRITE AUD-LINE
+           .
