@@ -14,91 +14,75 @@
           ALTERNATE RECORD KEY IS PL-KEY1 OF PL-RECORD
               WITH DUPLICATES
           ALTERNATE RECORD KEY IS PL-FNAME OF PL-RECORD
-              WITH DUPLICATES              
+              WITH DUPLICATES
           .
+          SELECT OPTIONAL NAME-TRANS-FILE ASSIGN TO "NAMES.TXT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
           SELECT PRINT-FILE ASSIGN TO "OUTPUT.JSON"
           ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT PRINT-FILE-FLAT ASSIGN TO "OUTPUT.TXT"
+          ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-       COPY "TTPLAYER.FD". 
+       COPY "TTPLAYER.FD".
+       FD  NAME-TRANS-FILE.
+        01  NT-NAME-RECORD                     PIC X(15).
        FD  PRINT-FILE.
         01  PRINT-LINE                         PIC X(1000).
+       FD  PRINT-FILE-FLAT.
+        01  PRINT-LINE-FLAT                    PIC X(200).
 
       *****************************************************************
-       WORKING-STORAGE                 SECTION.   
+       WORKING-STORAGE                 SECTION.
         01 CONTROL-FLAG         PIC X.
           88 NO-MORE-DUPLICATES          VALUE 1
              WHEN SET TO FALSE IS              0.
           88 NO-MORE-RECORDS             VALUE 1
              WHEN SET TO FALSE IS              0.
+          88 NO-MORE-INPUT               VALUE 1
+             WHEN SET TO FALSE IS              0.
         01 WS-INPUT-NAME                 PIC X(15).
         01 FILLER REDEFINES WS-INPUT-NAME.
            05 WS-FIRST-INITIAL           PIC X(01).
            05 WS-REST-NAME               PIC X(14).
         01 WS-INPUT-NAME-UPPER           PIC X(15).
-        01 WS-STRING                     PIC X(1000).
-        01 WS-VALUE-PAIR.
-           05 WS-ITEM-NAME               PIC X(50).
-           05 WS-VALUE                   PIC X(50).
-           05 WS-VALUE-NUMERIC           PIC 9(04).
-        78 C-UPPER      VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-        78 C-LOWER      VALUE "abcdefghijklmnopqrstuvwxyz".
-        78 C-OPEN-CURLY-BRACKET       VALUE "{".
-        78 C-CLOSE-CURLY-BRACKET      VALUE "}".
-        78 C-OPEN-SQUARE-BRACKET      VALUE "[".
-        78 C-CLOSE-SQUARE-BRACKET     VALUE "]".
-        78 C-COMMA                    VALUE ",".
-        78 C-COLON                    VALUE ':'.
-        78 C-QUOTE                    VALUE '"'.
-        78 C-DOUBLE-SPACE             VALUE "  ".
-        78 C-BACKSLASH                VALUE "/".
-        78 C-SPACE                    VALUE " ".
-        78 C-EOL                      VALUE "\n".
-        78 C-RESULTS                  VALUE "results".
-        78 C-ID                       VALUE "ID".
-        78 C-FIRST-NAME               VALUE "firstName".
-        78 C-LAST-NAME                VALUE "lastName".
-        78 C-ADDRESS-LINE1            VALUE "streetAddress".
-        78 C-CITY                     VALUE "city".
-        78 C-STATE                    VALUE "state".
-        78 C-POSTCODE                 VALUE "postcode".
-        78 C-EMPLOYEE                 VALUE "employee".
-        78 C-VIP                      VALUE "VIP".
-        78 C-BIRTHDAY                 VALUE "birthday".
-        78 C-YES                      VALUE "Yes".
-        78 C-NO                       VALUE "No".
-        77 CR   PIC X(01)             Value X'0D'.
-        77 LF   PIC X(01)             Value X'0A'.
-        77 CRLF PIC X(02)             Value X'0D0A'.
-        01 FILLER                     PIC X(01).
-          88 FL-NUMERIC-NO            VALUE "N".
-          88 FL-NUMERIC-YES           VALUE "Y".
-        01 FILLER                     PIC X(01).
-          88 FL-FIRST-FIELD-NO         VALUE "N".
-          88 FL-FIRST-FIELD-YES        VALUE "Y".
-        01 FILLER                     PIC X(01).
-          88 FL-FIRST-RECORD-NO       VALUE "N".
-          88 FL-FIRST-RECORD-YES      VALUE "Y".
+        01 WS-RUN-MODE                   PIC X(01).
+          88 WS-MODE-BATCH               VALUE "B".
+          88 WS-MODE-INTERACTIVE         VALUE "I".
+        01 WS-SEARCH-MODE                PIC X(01).
+          88 WS-SEARCH-FIRST-ONLY        VALUE "F".
+          88 WS-SEARCH-LAST-NAME         VALUE "L".
+        01 WS-OUTPUT-FORMAT              PIC X(01).
+          88 WS-FORMAT-JSON              VALUE "J".
+          88 WS-FORMAT-FLAT              VALUE "P".
+        01 WS-FLAT-LINE                  PIC X(200).
+        01 WS-FLAT-EMPLOYEE              PIC X(05).
+        01 WS-FLAT-VIP                   PIC X(05).
+      *****************************************************************
+       COPY "JSONREC.WS".
       *****************************************************************
        PROCEDURE DIVISION.
 
          PERFORM INITIALIZATION
 
-         PERFORM GET-INPUT-STRING
+         PERFORM SELECT-RUN-OPTIONS
 
-         PERFORM WRITE-STARTING-STRING
+         IF WS-FORMAT-JSON
+             PERFORM WRITE-STARTING-STRING
+         END-IF
 
-         IF WS-INPUT-NAME NOT = SPACES
-             MOVE FUNCTION UPPER-CASE(WS-FIRST-INITIAL) 
-                                  TO WS-FIRST-INITIAL
-             MOVE FUNCTION LOWER-CASE(WS-REST-NAME)
-                                  TO WS-REST-NAME
-             DISPLAY 'You entered: 'WS-INPUT-NAME
-             PERFORM FIND-LAST-NAMES
-             PERFORM FIND-FIRST-NAMES-1
+         IF WS-MODE-BATCH
+             PERFORM PROCESS-BATCH-NAMES
+         ELSE
+             PERFORM GET-INPUT-STRING
+             PERFORM PROCESS-ONE-NAME
+         END-IF
+
+         IF WS-FORMAT-JSON
+             PERFORM WRITE-ENDING-STRING
          END-IF
-         PERFORM WRITE-ENDING-STRING
 
          PERFORM FINALIZATION
          .
@@ -109,11 +93,43 @@
 
       * Open files
          OPEN I-O TTPLAYER
-         OPEN OUTPUT PRINT-FILE
 
       * Variable initialization
          SET FL-FIRST-RECORD-YES  TO TRUE
          INITIALIZE WS-STRING
+         MOVE "I" TO WS-RUN-MODE
+         MOVE "L" TO WS-SEARCH-MODE
+         MOVE "J" TO WS-OUTPUT-FORMAT
+         .
+
+     *****************************************************************
+       SELECT-RUN-OPTIONS               SECTION.
+
+         DISPLAY 'Run mode - (I)nteractive single lookup '
+                 'or (B)atch from NAMES.TXT [I]:'
+         ACCEPT WS-RUN-MODE
+         IF WS-RUN-MODE = SPACES
+             MOVE "I" TO WS-RUN-MODE
+         END-IF
+
+         DISPLAY 'Search mode - (L)ast name then first name, '
+                 'or (F)irst name only [L]:'
+         ACCEPT WS-SEARCH-MODE
+         IF WS-SEARCH-MODE = SPACES
+             MOVE "L" TO WS-SEARCH-MODE
+         END-IF
+
+         DISPLAY 'Output format - (J)SON or (P)ipe-delimited [J]:'
+         ACCEPT WS-OUTPUT-FORMAT
+         IF WS-OUTPUT-FORMAT = SPACES
+             MOVE "J" TO WS-OUTPUT-FORMAT
+         END-IF
+
+         IF WS-FORMAT-JSON
+             OPEN OUTPUT PRINT-FILE
+         ELSE
+             OPEN OUTPUT PRINT-FILE-FLAT
+         END-IF
          .
 
      *****************************************************************
@@ -123,6 +139,45 @@
          ACCEPT WS-INPUT-NAME
          .
 
+      *****************************************************************
+       PROCESS-BATCH-NAMES              SECTION.
+
+         OPEN INPUT NAME-TRANS-FILE
+         SET NO-MORE-INPUT TO FALSE
+         PERFORM READ-NEXT-TRANS-NAME
+         PERFORM UNTIL NO-MORE-INPUT
+             PERFORM PROCESS-ONE-NAME
+             PERFORM READ-NEXT-TRANS-NAME
+         END-PERFORM
+         CLOSE NAME-TRANS-FILE
+         .
+
+      *****************************************************************
+       READ-NEXT-TRANS-NAME              SECTION.
+
+         READ NAME-TRANS-FILE INTO WS-INPUT-NAME
+             AT END SET NO-MORE-INPUT TO TRUE
+         END-READ
+         .
+
+      *****************************************************************
+       PROCESS-ONE-NAME                 SECTION.
+
+         IF WS-INPUT-NAME NOT = SPACES
+             MOVE FUNCTION UPPER-CASE(WS-FIRST-INITIAL)
+                                  TO WS-FIRST-INITIAL
+             MOVE FUNCTION LOWER-CASE(WS-REST-NAME)
+                                  TO WS-REST-NAME
+             DISPLAY 'You entered: 'WS-INPUT-NAME
+             IF WS-SEARCH-FIRST-ONLY
+                 PERFORM FIND-FIRST-NAMES
+             ELSE
+                 PERFORM FIND-LAST-NAMES
+                 PERFORM FIND-FIRST-NAMES-1
+             END-IF
+         END-IF
+         .
+
      *****************************************************************
        FIND-LAST-NAMES                 SECTION.
 
@@ -131,11 +186,11 @@
            MOVE LOW-VALUES TO PL-KEY1
            MOVE WS-INPUT-NAME TO PL-LNAME
            PERFORM TTPLAYER1-START
-           PERFORM 
+           PERFORM
               UNTIL NO-MORE-RECORDS
                IF PL-LNAME = WS-INPUT-NAME
                    PERFORM TTPLAYER-DISPLAY-RECORD
-                   PERFORM WRITE-JSON-RECORD
+                   PERFORM WRITE-OUTPUT-RECORD
                    PERFORM TTPLAYER1-READ-NEXT
                ELSE
                    SET NO-MORE-RECORDS TO TRUE
@@ -151,11 +206,11 @@
            INITIALIZE PL-RECORD
            MOVE WS-INPUT-NAME TO PL-FNAME
            PERFORM TTPLAYER2-START
-           PERFORM 
+           PERFORM
               UNTIL NO-MORE-RECORDS
                IF PL-FNAME = WS-INPUT-NAME
                    PERFORM TTPLAYER-DISPLAY-RECORD
-                   PERFORM WRITE-JSON-RECORD
+                   PERFORM WRITE-OUTPUT-RECORD
                    PERFORM TTPLAYER2-READ-NEXT
                ELSE
                    SET NO-MORE-RECORDS TO TRUE
@@ -166,15 +221,15 @@
       *****************************************************************
        FIND-FIRST-NAMES-1              SECTION.
 
-           DISPLAY 'Searching first names'   
+           DISPLAY 'Searching first names'
            INITIALIZE PL-RECORD
            MOVE LOW-VALUES TO PL-KEY1
            PERFORM TTPLAYER1-START
-           PERFORM 
+           PERFORM
               UNTIL NO-MORE-RECORDS
                IF PL-FNAME = WS-INPUT-NAME
                    PERFORM TTPLAYER-DISPLAY-RECORD
-                   PERFORM WRITE-JSON-RECORD
+                   PERFORM WRITE-OUTPUT-RECORD
                    PERFORM TTPLAYER1-READ-NEXT
                ELSE
                    IF WS-INPUT-NAME > PL-FNAME
@@ -185,7 +240,7 @@
                        MOVE HIGH-VALUES TO PL-FNAME
                        PERFORM TTPLAYER1-START
                    END-IF
-               END-IF                    
+               END-IF
            END-PERFORM
            .
 
@@ -193,7 +248,11 @@
        FINALIZATION                    SECTION.
 
          CLOSE TTPLAYER
-         CLOSE PRINT-FILE
+         IF WS-FORMAT-JSON
+             CLOSE PRINT-FILE
+         ELSE
+             CLOSE PRINT-FILE-FLAT
+         END-IF
          STOP RUN
           .
 
@@ -209,239 +268,63 @@
            DISPLAY 'PL-PCS-PAS-DATE: 'PL-PCS-PAS-DATE
            .
       *****************************************************************
-       WRITE-JSON-RECORD               SECTION.
+       WRITE-OUTPUT-RECORD              SECTION.
 
-     
-           IF FL-FIRST-RECORD-YES
-               SET FL-FIRST-RECORD-NO TO TRUE
+           IF WS-FORMAT-JSON
+               PERFORM WRITE-JSON-RECORD
            ELSE
-      * Write previous record with comma
-               PERFORM ADD-COMMA
-               PERFORM PRINT-TO-OUTPUT
+               PERFORM WRITE-FLAT-RECORD
            END-IF
-           INITIALIZE WS-STRING
-           STRING
-               C-SPACE               DELIMITED BY SIZE
-               C-OPEN-CURLY-BRACKET  DELIMITED BY SIZE
-               INTO WS-STRING
-           END-STRING
-
-           SET FL-FIRST-FIELD-YES    TO TRUE
-           PERFORM ADD-LNAME
-           SET FL-FIRST-FIELD-NO     TO TRUE
-           PERFORM ADD-FNAME
-           PERFORM ADD-ADDRESS-LINE1
-           PERFORM ADD-CITY
-           PERFORM ADD-STATE
-           PERFORM ADD-POSTCODE
-           PERFORM ADD-EMPLOYEE
-           PERFORM ADD-VIP
-           PERFORM ADD-BIRTHDAY
-
-           STRING
-               WS-STRING              DELIMITED BY C-DOUBLE-SPACE
-               C-SPACE                DELIMITED BY SIZE
-               C-CLOSE-CURLY-BRACKET  DELIMITED BY SIZE
-               INTO WS-STRING
-           END-STRING
            .
 
       *****************************************************************
-       WRITE-STARTING-STRING             SECTION.
+       WRITE-FLAT-RECORD                 SECTION.
 
-           INITIALIZE WS-STRING
-
-           STRING
-               C-OPEN-CURLY-BRACKET  DELIMITED BY SIZE
-               C-SPACE               DELIMITED BY SIZE
-               C-QUOTE               DELIMITED BY SIZE
-               C-RESULTS             DELIMITED BY SIZE
-               C-QUOTE               DELIMITED BY SIZE
-               C-COLON               DELIMITED BY SIZE
-               C-OPEN-SQUARE-BRACKET DELIMITED BY SIZE
-               INTO WS-STRING
-           END-STRING
-
-           PERFORM PRINT-TO-OUTPUT
-           .
-
-      *****************************************************************
-       WRITE-ENDING-STRING             SECTION.
-  
-           IF FL-FIRST-RECORD-NO
-      * Write last record without a comma at the end
-               PERFORM PRINT-TO-OUTPUT
-           END-IF
-           INITIALIZE WS-STRING
-           STRING
-             C-CLOSE-SQUARE-BRACKET DELIMITED BY SIZE
-             C-CLOSE-CURLY-BRACKET  DELIMITED BY SIZE
-                                    INTO WS-STRING
-           END-STRING  
-           PERFORM PRINT-TO-OUTPUT
-           .
-
-      *****************************************************************
-       PRINT-TO-OUTPUT                 SECTION.
-
-           MOVE WS-STRING TO PRINT-LINE
-           WRITE PRINT-LINE
-           .
-
-      *****************************************************************
-       ADD-COMMA                       SECTION.
-
-           STRING
-               WS-STRING             DELIMITED BY C-DOUBLE-SPACE
-               C-COMMA               DELIMITED BY SIZE
-               C-SPACE               DELIMITED BY SIZE
-               INTO WS-STRING
-           END-STRING
-           .
-           
-      *****************************************************************
-       ADD-LNAME                       SECTION.
-
-           MOVE C-LAST-NAME          TO WS-ITEM-NAME
-           MOVE PL-LNAME             TO WS-VALUE
-           SET FL-NUMERIC-NO         TO TRUE
-           PERFORM ADD-STRING-VALUE-PAIR
-           .
-
-      *****************************************************************
-       ADD-FNAME                       SECTION.
-
-           MOVE C-FIRST-NAME         TO WS-ITEM-NAME
-           MOVE PL-FNAME             TO WS-VALUE
-           SET FL-NUMERIC-NO         TO TRUE
-           PERFORM ADD-STRING-VALUE-PAIR
-           .
-
-      *****************************************************************
-       ADD-ADDRESS-LINE1               SECTION.
-
-           MOVE C-ADDRESS-LINE1      TO WS-ITEM-NAME
-           MOVE PL-ADDR1-FIRST-30    TO WS-VALUE
-           SET FL-NUMERIC-NO         TO TRUE
-           PERFORM ADD-STRING-VALUE-PAIR
-           .
-               
-      *****************************************************************
-       ADD-CITY                        SECTION.
-
-           MOVE C-CITY               TO WS-ITEM-NAME
-           MOVE PL-CITY              TO WS-VALUE
-           SET FL-NUMERIC-NO         TO TRUE
-           PERFORM ADD-STRING-VALUE-PAIR
-           .
-      *****************************************************************
-       ADD-STATE                       SECTION.
-
-           MOVE C-STATE              TO WS-ITEM-NAME
-           MOVE PL-STATE             TO WS-VALUE
-           SET FL-NUMERIC-NO         TO TRUE
-           PERFORM ADD-STRING-VALUE-PAIR
-           .
-           
-      *****************************************************************
-       ADD-POSTCODE                    SECTION.
-
-           MOVE C-POSTCODE           TO WS-ITEM-NAME
-           MOVE PL-ZIP               TO WS-VALUE-NUMERIC
-           SET FL-NUMERIC-YES         TO TRUE
-           PERFORM ADD-STRING-VALUE-PAIR
-           .
-      
-      *****************************************************************
-       ADD-EMPLOYEE                    SECTION.
-
-           MOVE C-EMPLOYEE           TO WS-ITEM-NAME
-           IF PL-EMPLOYEE  = "Y"
-               MOVE C-YES            TO WS-VALUE
-           ELSE 
-               MOVE C-NO             TO WS-VALUE 
+           IF PL-EMPLOYEE = "Y"
+               MOVE C-YES TO WS-VALUE
+           ELSE
+               MOVE C-NO  TO WS-VALUE
            END-IF
-           SET FL-NUMERIC-NO         TO TRUE
-           PERFORM ADD-STRING-VALUE-PAIR
-           .
-              
-      *****************************************************************
-       ADD-VIP                         SECTION.
+           MOVE WS-VALUE TO WS-FLAT-EMPLOYEE
 
-           MOVE C-VIP                TO WS-ITEM-NAME
-           IF PL-VIP-YES  
-               MOVE C-YES            TO WS-VALUE 
+           IF PL-VIP-YES
+               MOVE C-YES TO WS-VALUE
            ELSE
-               MOVE C-NO             TO WS-VALUE 
+               MOVE C-NO  TO WS-VALUE
            END-IF
-           SET FL-NUMERIC-NO         TO TRUE
-           PERFORM ADD-STRING-VALUE-PAIR
-           .
+           MOVE WS-VALUE TO WS-FLAT-VIP
 
-      *****************************************************************
-       ADD-BIRTHDAY                    SECTION.
-
-           MOVE C-BIRTHDAY           TO WS-ITEM-NAME
+           INITIALIZE WS-FLAT-LINE
            STRING
+               PL-LNAME              DELIMITED BY C-DOUBLE-SPACE
+               "|"                   DELIMITED BY SIZE
+               PL-FNAME              DELIMITED BY C-DOUBLE-SPACE
+               "|"                   DELIMITED BY SIZE
+               PL-ADDR1-FIRST-30     DELIMITED BY C-DOUBLE-SPACE
+               "|"                   DELIMITED BY SIZE
+               PL-CITY               DELIMITED BY C-DOUBLE-SPACE
+               "|"                   DELIMITED BY SIZE
+               PL-STATE              DELIMITED BY SIZE
+               "|"                   DELIMITED BY SIZE
+               PL-ZIP                DELIMITED BY SIZE
+               "|"                   DELIMITED BY SIZE
+               WS-FLAT-EMPLOYEE      DELIMITED BY C-DOUBLE-SPACE
+               "|"                   DELIMITED BY SIZE
+               WS-FLAT-VIP           DELIMITED BY C-DOUBLE-SPACE
+               "|"                   DELIMITED BY SIZE
                PL-BDAY               DELIMITED BY SIZE
-               C-BACKSLASH           DELIMITED BY SIZE
+               "/"                   DELIMITED BY SIZE
                PL-BMONTH             DELIMITED BY SIZE
-               C-BACKSLASH           DELIMITED BY SIZE 
+               "/"                   DELIMITED BY SIZE
                PL-BYEAR              DELIMITED BY SIZE
-               INTO WS-VALUE 
-           END-STRING
-           SET FL-NUMERIC-NO         TO TRUE
-           PERFORM ADD-STRING-VALUE-PAIR
-           .
-                          
-      *****************************************************************
-       ADD-STRING-VALUE-PAIR           SECTION.
-
-           IF FL-FIRST-FIELD-NO
-               PERFORM ADD-COMMA
-           END-IF
-
-           STRING   
-               WS-STRING            DELIMITED BY C-DOUBLE-SPACE
-               C-SPACE              DELIMITED BY SIZE
-               C-QUOTE              DELIMITED BY SIZE           
-               WS-ITEM-NAME         DELIMITED BY C-DOUBLE-SPACE
-               C-QUOTE              DELIMITED BY SIZE
-               C-COLON              DELIMITED BY SIZE
-                                    INTO WS-STRING
+               INTO WS-FLAT-LINE
            END-STRING
 
-           IF FL-NUMERIC-YES
-               PERFORM ADD-NUMERIC-VALUE
-           ELSE
-               PERFORM ADD-STRING-VALUE
-           END-IF
-           .
-
-      *****************************************************************
-       ADD-NUMERIC-VALUE               SECTION.
-
-          STRING 
-              WS-STRING            DELIMITED BY C-DOUBLE-SPACE
-              C-SPACE              DELIMITED BY SIZE          
-              WS-VALUE-NUMERIC     DELIMITED BY SIZE
-                                   INTO WS-STRING
-           END-STRING     
+           MOVE WS-FLAT-LINE TO PRINT-LINE-FLAT
+           WRITE PRINT-LINE-FLAT
            .
 
       *****************************************************************
-       ADD-STRING-VALUE                SECTION.
-
-           STRING 
-              WS-STRING            DELIMITED BY C-DOUBLE-SPACE
-              C-QUOTE              DELIMITED BY SIZE           
-              WS-VALUE             DELIMITED BY C-DOUBLE-SPACE
-              C-QUOTE              DELIMITED BY SIZE
-
-                                   INTO WS-STRING
-           END-STRING
-           . 
-
+       COPY "JSONREC.PRC".
       *****************************************************************
          COPY 'TTPLAYER.IO'. .
-
