@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIPRPT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT OPTIONAL TTPLAYER
+          ASSIGN TO "PLFIL.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS PL-ID OF PL-RECORD
+          ALTERNATE RECORD KEY IS PL-KEY1 OF PL-RECORD
+              WITH DUPLICATES
+          ALTERNATE RECORD KEY IS PL-FNAME OF PL-RECORD
+              WITH DUPLICATES
+          .
+          SELECT PRINT-FILE ASSIGN TO "VIPLIST.JSON"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "TTPLAYER.FD".
+       FD  PRINT-FILE.
+        01  PRINT-LINE                         PIC X(1000).
+
+      *****************************************************************
+       WORKING-STORAGE                 SECTION.
+        01 CONTROL-FLAG         PIC X.
+          88 NO-MORE-DUPLICATES          VALUE 1
+             WHEN SET TO FALSE IS              0.
+          88 NO-MORE-RECORDS             VALUE 1
+             WHEN SET TO FALSE IS              0.
+      *****************************************************************
+       COPY "JSONREC.WS".
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+         PERFORM INITIALIZATION
+
+         PERFORM WRITE-STARTING-STRING
+         PERFORM SCAN-FOR-VIP-PLAYERS
+         PERFORM WRITE-ENDING-STRING
+
+         PERFORM FINALIZATION
+         .
+
+      *****************************************************************
+       INITIALIZATION                  SECTION.
+
+         OPEN I-O TTPLAYER
+         OPEN OUTPUT PRINT-FILE
+
+         SET FL-FIRST-RECORD-YES  TO TRUE
+         INITIALIZE WS-STRING
+         .
+
+      *****************************************************************
+       SCAN-FOR-VIP-PLAYERS            SECTION.
+
+           DISPLAY 'Scanning for VIP players'
+           INITIALIZE PL-RECORD
+           MOVE LOW-VALUES TO PL-KEY1
+           PERFORM TTPLAYER1-START
+           PERFORM
+              UNTIL NO-MORE-RECORDS
+               IF PL-VIP-YES
+                   PERFORM TTPLAYER-DISPLAY-RECORD
+                   PERFORM WRITE-JSON-RECORD
+               END-IF
+               PERFORM TTPLAYER1-READ-NEXT
+           END-PERFORM
+           .
+
+      *****************************************************************
+       FINALIZATION                    SECTION.
+
+         CLOSE TTPLAYER
+         CLOSE PRINT-FILE
+         STOP RUN
+          .
+
+      *****************************************************************
+       TTPLAYER-DISPLAY-RECORD         SECTION.
+
+           DISPLAY 'ID: 'PL-ID
+           DISPLAY 'Lname: 'PL-LNAME
+           DISPLAY 'Fname: 'PL-FNAME
+           DISPLAY 'City: 'PL-CITY
+           DISPLAY 'State: 'PL-STATE
+           DISPLAY 'FLAGS: 'PL-FLAGS
+           .
+
+      *****************************************************************
+       COPY "JSONREC.PRC".
+      *****************************************************************
+         COPY 'TTPLAYER.IO'. .
