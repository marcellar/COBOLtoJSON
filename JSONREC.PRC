@@ -0,0 +1,233 @@
+      *****************************************************************
+       WRITE-JSON-RECORD               SECTION.
+
+
+           IF FL-FIRST-RECORD-YES
+               SET FL-FIRST-RECORD-NO TO TRUE
+           ELSE
+      * Write previous record with comma
+               PERFORM ADD-COMMA
+               PERFORM PRINT-TO-OUTPUT
+           END-IF
+           INITIALIZE WS-STRING
+           STRING
+               C-SPACE               DELIMITED BY SIZE
+               C-OPEN-CURLY-BRACKET  DELIMITED BY SIZE
+               INTO WS-STRING
+           END-STRING
+
+           SET FL-FIRST-FIELD-YES    TO TRUE
+           PERFORM ADD-LNAME
+           SET FL-FIRST-FIELD-NO     TO TRUE
+           PERFORM ADD-FNAME
+           PERFORM ADD-ADDRESS-LINE1
+           PERFORM ADD-CITY
+           PERFORM ADD-STATE
+           PERFORM ADD-POSTCODE
+           PERFORM ADD-EMPLOYEE
+           PERFORM ADD-VIP
+           PERFORM ADD-BIRTHDAY
+
+           STRING
+               WS-STRING              DELIMITED BY C-DOUBLE-SPACE
+               C-SPACE                DELIMITED BY SIZE
+               C-CLOSE-CURLY-BRACKET  DELIMITED BY SIZE
+               INTO WS-STRING
+           END-STRING
+           .
+
+      *****************************************************************
+       WRITE-STARTING-STRING             SECTION.
+
+           INITIALIZE WS-STRING
+
+           STRING
+               C-OPEN-CURLY-BRACKET  DELIMITED BY SIZE
+               C-SPACE               DELIMITED BY SIZE
+               C-QUOTE               DELIMITED BY SIZE
+               C-RESULTS             DELIMITED BY SIZE
+               C-QUOTE               DELIMITED BY SIZE
+               C-COLON               DELIMITED BY SIZE
+               C-OPEN-SQUARE-BRACKET DELIMITED BY SIZE
+               INTO WS-STRING
+           END-STRING
+
+           PERFORM PRINT-TO-OUTPUT
+           .
+
+      *****************************************************************
+       WRITE-ENDING-STRING             SECTION.
+
+           IF FL-FIRST-RECORD-NO
+      * Write last record without a comma at the end
+               PERFORM PRINT-TO-OUTPUT
+           END-IF
+           INITIALIZE WS-STRING
+           STRING
+             C-CLOSE-SQUARE-BRACKET DELIMITED BY SIZE
+             C-CLOSE-CURLY-BRACKET  DELIMITED BY SIZE
+                                    INTO WS-STRING
+           END-STRING
+           PERFORM PRINT-TO-OUTPUT
+           .
+
+      *****************************************************************
+       PRINT-TO-OUTPUT                 SECTION.
+
+           MOVE WS-STRING TO PRINT-LINE
+           WRITE PRINT-LINE
+           .
+
+      *****************************************************************
+       ADD-COMMA                       SECTION.
+
+           STRING
+               WS-STRING             DELIMITED BY C-DOUBLE-SPACE
+               C-COMMA               DELIMITED BY SIZE
+               C-SPACE               DELIMITED BY SIZE
+               INTO WS-STRING
+           END-STRING
+           .
+
+      *****************************************************************
+       ADD-LNAME                       SECTION.
+
+           MOVE C-LAST-NAME          TO WS-ITEM-NAME
+           MOVE PL-LNAME             TO WS-VALUE
+           SET FL-NUMERIC-NO         TO TRUE
+           PERFORM ADD-STRING-VALUE-PAIR
+           .
+
+      *****************************************************************
+       ADD-FNAME                       SECTION.
+
+           MOVE C-FIRST-NAME         TO WS-ITEM-NAME
+           MOVE PL-FNAME             TO WS-VALUE
+           SET FL-NUMERIC-NO         TO TRUE
+           PERFORM ADD-STRING-VALUE-PAIR
+           .
+
+      *****************************************************************
+       ADD-ADDRESS-LINE1               SECTION.
+
+           MOVE C-ADDRESS-LINE1      TO WS-ITEM-NAME
+           MOVE PL-ADDR1-FIRST-30    TO WS-VALUE
+           SET FL-NUMERIC-NO         TO TRUE
+           PERFORM ADD-STRING-VALUE-PAIR
+           .
+
+      *****************************************************************
+       ADD-CITY                        SECTION.
+
+           MOVE C-CITY               TO WS-ITEM-NAME
+           MOVE PL-CITY              TO WS-VALUE
+           SET FL-NUMERIC-NO         TO TRUE
+           PERFORM ADD-STRING-VALUE-PAIR
+           .
+      *****************************************************************
+       ADD-STATE                       SECTION.
+
+           MOVE C-STATE              TO WS-ITEM-NAME
+           MOVE PL-STATE             TO WS-VALUE
+           SET FL-NUMERIC-NO         TO TRUE
+           PERFORM ADD-STRING-VALUE-PAIR
+           .
+
+      *****************************************************************
+       ADD-POSTCODE                    SECTION.
+
+           MOVE C-POSTCODE           TO WS-ITEM-NAME
+           MOVE PL-ZIP               TO WS-VALUE-NUMERIC
+           SET FL-NUMERIC-YES         TO TRUE
+           PERFORM ADD-STRING-VALUE-PAIR
+           .
+
+      *****************************************************************
+       ADD-EMPLOYEE                    SECTION.
+
+           MOVE C-EMPLOYEE           TO WS-ITEM-NAME
+           IF PL-EMPLOYEE  = "Y"
+               MOVE C-YES            TO WS-VALUE
+           ELSE
+               MOVE C-NO             TO WS-VALUE
+           END-IF
+           SET FL-NUMERIC-NO         TO TRUE
+           PERFORM ADD-STRING-VALUE-PAIR
+           .
+
+      *****************************************************************
+       ADD-VIP                         SECTION.
+
+           MOVE C-VIP                TO WS-ITEM-NAME
+           IF PL-VIP-YES
+               MOVE C-YES            TO WS-VALUE
+           ELSE
+               MOVE C-NO             TO WS-VALUE
+           END-IF
+           SET FL-NUMERIC-NO         TO TRUE
+           PERFORM ADD-STRING-VALUE-PAIR
+           .
+
+      *****************************************************************
+       ADD-BIRTHDAY                    SECTION.
+
+           MOVE C-BIRTHDAY           TO WS-ITEM-NAME
+           STRING
+               PL-BDAY               DELIMITED BY SIZE
+               C-BACKSLASH           DELIMITED BY SIZE
+               PL-BMONTH             DELIMITED BY SIZE
+               C-BACKSLASH           DELIMITED BY SIZE
+               PL-BYEAR              DELIMITED BY SIZE
+               INTO WS-VALUE
+           END-STRING
+           SET FL-NUMERIC-NO         TO TRUE
+           PERFORM ADD-STRING-VALUE-PAIR
+           .
+
+      *****************************************************************
+       ADD-STRING-VALUE-PAIR           SECTION.
+
+           IF FL-FIRST-FIELD-NO
+               PERFORM ADD-COMMA
+           END-IF
+
+           STRING
+               WS-STRING            DELIMITED BY C-DOUBLE-SPACE
+               C-SPACE              DELIMITED BY SIZE
+               C-QUOTE              DELIMITED BY SIZE
+               WS-ITEM-NAME         DELIMITED BY C-DOUBLE-SPACE
+               C-QUOTE              DELIMITED BY SIZE
+               C-COLON              DELIMITED BY SIZE
+                                    INTO WS-STRING
+           END-STRING
+
+           IF FL-NUMERIC-YES
+               PERFORM ADD-NUMERIC-VALUE
+           ELSE
+               PERFORM ADD-STRING-VALUE
+           END-IF
+           .
+
+      *****************************************************************
+       ADD-NUMERIC-VALUE               SECTION.
+
+          STRING
+              WS-STRING            DELIMITED BY C-DOUBLE-SPACE
+              C-SPACE              DELIMITED BY SIZE
+              WS-VALUE-NUMERIC     DELIMITED BY SIZE
+                                   INTO WS-STRING
+           END-STRING
+           .
+
+      *****************************************************************
+       ADD-STRING-VALUE                SECTION.
+
+           STRING
+              WS-STRING            DELIMITED BY C-DOUBLE-SPACE
+              C-QUOTE              DELIMITED BY SIZE
+              WS-VALUE             DELIMITED BY C-DOUBLE-SPACE
+              C-QUOTE              DELIMITED BY SIZE
+
+                                   INTO WS-STRING
+           END-STRING
+           .
