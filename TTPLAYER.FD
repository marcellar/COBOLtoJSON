@@ -0,0 +1,29 @@
+       FD  TTPLAYER
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PL-RECORD.
+           05  PL-ID                     PIC 9(10).
+           05  PL-NAME.
+               10  PL-LNAME              PIC X(15).
+               10  PL-FNAME              PIC X(15).
+           05  PL-KEY1  REDEFINES PL-NAME
+                                         PIC X(30).
+           05  PL-ADDR1.
+               10  PL-ADDR1-FIRST-30     PIC X(30).
+               10  PL-ADDR1-REST         PIC X(10).
+           05  PL-CITY                   PIC X(15).
+           05  PL-STATE                  PIC X(02).
+           05  PL-ZIP                    PIC 9(04).
+           05  PL-FLAGS.
+               10  PL-EMPLOYEE           PIC X(01).
+                   88  PL-EMPLOYEE-YES       VALUE "Y".
+                   88  PL-EMPLOYEE-NO        VALUE "N".
+               10  PL-VIP                PIC X(01).
+                   88  PL-VIP-YES            VALUE "Y".
+                   88  PL-VIP-NO             VALUE "N".
+               10  FILLER                PIC X(03).
+           05  PL-CARD-NO                PIC X(06).
+           05  PL-BDAY                   PIC 9(02).
+           05  PL-BMONTH                 PIC 9(02).
+           05  PL-BYEAR                  PIC 9(02).
+           05  PL-PCS-PAS-DATE           PIC 9(08).
+           05  FILLER                    PIC X(06).
