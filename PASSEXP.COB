@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PASSEXP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT OPTIONAL TTPLAYER
+          ASSIGN TO "PLFIL.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS PL-ID OF PL-RECORD
+          ALTERNATE RECORD KEY IS PL-KEY1 OF PL-RECORD
+              WITH DUPLICATES
+          ALTERNATE RECORD KEY IS PL-FNAME OF PL-RECORD
+              WITH DUPLICATES
+          .
+          SELECT PRINT-FILE ASSIGN TO "PASSEXP.JSON"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "TTPLAYER.FD".
+       FD  PRINT-FILE.
+        01  PRINT-LINE                         PIC X(1000).
+
+      *****************************************************************
+       WORKING-STORAGE                 SECTION.
+        01 CONTROL-FLAG         PIC X.
+          88 NO-MORE-DUPLICATES          VALUE 1
+             WHEN SET TO FALSE IS              0.
+          88 NO-MORE-RECORDS             VALUE 1
+             WHEN SET TO FALSE IS              0.
+
+        01 WS-TODAY-DATE                 PIC 9(08).
+        01 WS-TODAY-INTEGER               PIC S9(09) COMP.
+        01 WS-CUTOFF-INTEGER              PIC S9(09) COMP.
+        01 WS-CUTOFF-DATE                 PIC 9(08).
+        01 WS-WINDOW-DAYS                 PIC 9(03) VALUE 030.
+        01 WS-WINDOW-DAYS-INPUT           PIC X(03).
+      *****************************************************************
+       COPY "JSONREC.WS".
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+         PERFORM INITIALIZATION
+
+         PERFORM WRITE-STARTING-STRING
+         PERFORM SCAN-FOR-EXPIRING-PASSES
+         PERFORM WRITE-ENDING-STRING
+
+         PERFORM FINALIZATION
+         .
+
+      *****************************************************************
+       INITIALIZATION                  SECTION.
+
+         OPEN I-O TTPLAYER
+         OPEN OUTPUT PRINT-FILE
+
+         SET FL-FIRST-RECORD-YES  TO TRUE
+         INITIALIZE WS-STRING
+
+         ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+
+         DISPLAY 'Enter expiration window in days [030]:'
+         ACCEPT WS-WINDOW-DAYS-INPUT
+         IF WS-WINDOW-DAYS-INPUT NOT = SPACES
+             MOVE WS-WINDOW-DAYS-INPUT TO WS-WINDOW-DAYS
+         END-IF
+
+         MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+             TO WS-TODAY-INTEGER
+         COMPUTE WS-CUTOFF-INTEGER =
+             WS-TODAY-INTEGER + WS-WINDOW-DAYS
+         MOVE FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+             TO WS-CUTOFF-DATE
+
+         DISPLAY 'Passes expiring between ' WS-TODAY-DATE
+                 ' and ' WS-CUTOFF-DATE
+         .
+
+      *****************************************************************
+       SCAN-FOR-EXPIRING-PASSES        SECTION.
+
+           DISPLAY 'Scanning for expiring season passes'
+           INITIALIZE PL-RECORD
+           MOVE LOW-VALUES TO PL-KEY1
+           PERFORM TTPLAYER1-START
+           PERFORM
+              UNTIL NO-MORE-RECORDS
+               IF PL-PCS-PAS-DATE >= WS-TODAY-DATE
+                  AND PL-PCS-PAS-DATE <= WS-CUTOFF-DATE
+                   PERFORM TTPLAYER-DISPLAY-RECORD
+                   PERFORM WRITE-JSON-RECORD
+               END-IF
+               PERFORM TTPLAYER1-READ-NEXT
+           END-PERFORM
+           .
+
+      *****************************************************************
+       FINALIZATION                    SECTION.
+
+         CLOSE TTPLAYER
+         CLOSE PRINT-FILE
+         STOP RUN
+          .
+
+      *****************************************************************
+       TTPLAYER-DISPLAY-RECORD         SECTION.
+
+           DISPLAY 'ID: 'PL-ID
+           DISPLAY 'Lname: 'PL-LNAME
+           DISPLAY 'Fname: 'PL-FNAME
+           DISPLAY 'PL-PCS-PAS-DATE: 'PL-PCS-PAS-DATE
+           .
+
+      *****************************************************************
+       COPY "JSONREC.PRC".
+      *****************************************************************
+         COPY 'TTPLAYER.IO'. .
