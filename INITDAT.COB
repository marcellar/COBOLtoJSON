@@ -14,111 +14,313 @@
           ALTERNATE RECORD KEY IS PL-KEY1 OF PL-RECORD
               WITH DUPLICATES
           ALTERNATE RECORD KEY IS PL-FNAME OF PL-RECORD
-              WITH DUPLICATES        
+              WITH DUPLICATES
           .
+          SELECT PLAYER-INPUT-FILE ASSIGN TO "PLAYERIN.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT REJECT-FILE ASSIGN TO "REJECT.RPT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+          ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "INITDAT.CKP"
+          ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
-       COPY "TTPLAYER.FD". 
-       WORKING-STORAGE                 SECTION.   
+       COPY "TTPLAYER.FD".
+       FD  PLAYER-INPUT-FILE.
+        01  PI-INPUT-RECORD                    PIC X(132).
+       FD  REJECT-FILE.
+        01  REJ-LINE                           PIC X(300).
+       FD  AUDIT-FILE.
+        01  AUD-LINE                           PIC X(400).
+       FD  CHECKPOINT-FILE.
+        01  CKP-RECORD.
+            05  CKP-READ-COUNT                 PIC 9(08).
+            05  CKP-LOADED-COUNT               PIC 9(08).
+            05  CKP-REJECTED-COUNT             PIC 9(08).
+
+       WORKING-STORAGE                 SECTION.
         01 CONTROL-FLAG         PIC X.
           88 NO-MORE-DUPLICATES          VALUE 1
              WHEN SET TO FALSE IS              0.
           88 NO-MORE-RECORDS             VALUE 1
              WHEN SET TO FALSE IS              0.
+          88 NO-MORE-INPUT               VALUE 1
+             WHEN SET TO FALSE IS              0.
+
+        01 WS-RECORD-STATUS              PIC X(01).
+          88 WS-RECORD-VALID              VALUE "Y".
+          88 WS-RECORD-INVALID            VALUE "N".
+
+        01 WS-REJECT-REASON              PIC X(60).
+
+        01 WS-VALID-STATES               PIC X(16)
+                     VALUE "WAVIQLNSSATAACNT".
+        01 WS-STATE-TABLE REDEFINES WS-VALID-STATES.
+           05 WS-STATE-ENTRY             PIC X(02)
+                     OCCURS 8 TIMES
+                     INDEXED BY WS-STATE-IDX.
+
+        01 WS-DAYS-IN-MONTH              PIC 9(02)
+                     VALUE 31.
+        01 WS-30-DAY-MONTHS              PIC X(08)
+                     VALUE "04060911".
+        01 WS-30-DAY-TABLE REDEFINES WS-30-DAY-MONTHS.
+           05 WS-30-DAY-ENTRY            PIC X(02)
+                     OCCURS 4 TIMES
+                     INDEXED BY WS-30-DAY-IDX.
+        01 WS-MONTH-CHARS                PIC X(02).
+
+        01 WS-OLD-RECORD                 PIC X(132).
+        01 WS-NEW-RECORD                 PIC X(132).
+
+        01 WS-COMMIT-INTERVAL            PIC 9(05) VALUE 500.
+        01 WS-RECORDS-READ               PIC 9(08) VALUE 0.
+        01 WS-RECORDS-LOADED             PIC 9(08) VALUE 0.
+        01 WS-RECORDS-REJECTED           PIC 9(08) VALUE 0.
+        01 WS-RESTART-COUNT              PIC 9(08) VALUE 0.
+        01 WS-RESTART-LOADED             PIC 9(08) VALUE 0.
+        01 WS-RESTART-REJECTED           PIC 9(08) VALUE 0.
+        01 WS-SKIP-COUNT                 PIC 9(08) VALUE 0.
+        01 WS-DIVIDE-QUOT                PIC 9(08) VALUE 0.
+        01 WS-DIVIDE-REM                 PIC 9(05) VALUE 0.
 
       *****************************************************************
        PROCEDURE DIVISION.
 
         OPEN  I-O TTPLAYER
 
-        MOVE '0000000001Smith          John           1 High St            
-      - '            Perth          WA6000                         NDNNN
-      - 'C608MY01036820180203281234         '
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE
-        MOVE '0000000002Smith          Jane           1 High St                   
-      - '            Perth          WA6000                         NDNNN
-      - 'C608MY01036820180203281234         '
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE
-        MOVE '0000000003Walsh          Steven         1 Main St                   
-      - '            Melbourne      VI3000                         NDNNN
-      - 'C608MY15084420180204281334         '
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE
-
-        MOVE '0000000004Smithers       Paul           17 Second St                 
-      - '            Chadstone      VI3148                         NDNNN
-      - 'C608MY22065620180205341537         '
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE
-        MOVE '0000000005Smithe         Mary           45 Third St                
-      - '            Murrumbeena    VI3163                         NDNNN
-      - 'C608MY11038320180203281834         '
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE
-        MOVE '0000000006Walsh          John           11 Warrigul Rd               
-      - '            Ashburton      VI3147                         NDNNN
-      - 'C608MY01036820180203281234         '
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE
-        MOVE '0000000007Parker         Peter          101 High St                   
-      - '            Ashburton      VI3147                         NDNNN
-      - 'C608MY11048320170403681834         '
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE
-        MOVE '0000000008Jones          Parker         25 John St              
-      - '            Ashburton      VI3147                         NDNNN
-      - 'C608MY11048320170403681834         '
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE
-
-        MOVE '0000000009Richards       Susan          19 Paul St                  
-      - '            Oakleigh       VI3166                         NDNNN
-      - 'C608MY17038520180603281234         '
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE
-        MOVE '0000000010Peters         Greg           101 High St                  
-      - '            Chadville      WA6345                         NDNNN
-      - 'C608MY01036820180203281234         '
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE
-        MOVE '0000000011Clarke         Susan          45 Entally Dr              
-      - '            Holmsglen      VI3120                         NDNNN
-      - 'C608MY18036820180203281237         '
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE
-        MOVE '0000000012Pig            Peppa          34 Yarra Blvd          
-      - '            Jordanville    VI3276                         NDNNN
-      - 'C608MY01056820170403121234         '
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE
-        MOVE '0000000013Peppa          Kylie          11 Fence Ln              
-      - '            Hawthorne      VI3456                         NDNNN
-      - 'C608MY01036820180303231234         '
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE
-        MOVE '0000000014Lennon         John           15 Gate Rd                
-      - '            Kooyong        VI3234                         NDNNN
-      - 'C608MY20056820180203241234         '
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE
-        MOVE '0000000015Kent           Clarke         17 Mark Ave              
-      - '            Perth          WA6000                         NDNNN
-      - 'C608MY01056820180203281234         ' 
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE
-        MOVE '0000000016Smith          John           29 Highbury Rd            
-      - '            Burwood        VI3125                         NDNNN
-      - 'C608MY19048820280109284321         '
-            TO PL-RECORD
-        PERFORM WRITE-TO-FILE     PERFORM READ-AND-DISPLAY-KEY0
+        PERFORM READ-CHECKPOINT
+
+        IF WS-RESTART-COUNT > 0
+            OPEN EXTEND REJECT-FILE
+            OPEN EXTEND AUDIT-FILE
+        ELSE
+            OPEN OUTPUT REJECT-FILE
+            OPEN OUTPUT AUDIT-FILE
+        END-IF
+
+        OPEN INPUT PLAYER-INPUT-FILE
+        IF WS-RESTART-COUNT > 0
+            DISPLAY "RESUMING LOAD AFTER RECORD " WS-RESTART-COUNT
+            PERFORM SKIP-ALREADY-LOADED-RECORDS
+        END-IF
+
+        PERFORM LOAD-PLAYER-RECORDS
+
+        CLOSE PLAYER-INPUT-FILE
+        PERFORM RESET-CHECKPOINT
+
+        PERFORM READ-AND-DISPLAY-KEY0
         PERFORM READ-AND-DISPLAY-KEY1
 
         CLOSE TTPLAYER
+        CLOSE REJECT-FILE
+        CLOSE AUDIT-FILE
+
+        DISPLAY "RECORDS READ:     " WS-RECORDS-READ
+        DISPLAY "RECORDS LOADED:   " WS-RECORDS-LOADED
+        DISPLAY "RECORDS REJECTED: " WS-RECORDS-REJECTED
         STOP RUN.
 
+      *************************************************************
+       LOAD-PLAYER-RECORDS              SECTION.
+
+           SET NO-MORE-INPUT TO FALSE
+           PERFORM READ-NEXT-INPUT-RECORD
+           PERFORM UNTIL NO-MORE-INPUT
+               ADD 1 TO WS-RECORDS-READ
+               MOVE PI-INPUT-RECORD TO PL-RECORD
+               PERFORM VALIDATE-PLAYER-RECORD
+               IF WS-RECORD-VALID
+                   PERFORM WRITE-TO-FILE
+                   ADD 1 TO WS-RECORDS-LOADED
+               ELSE
+                   PERFORM WRITE-REJECT-RECORD
+                   ADD 1 TO WS-RECORDS-REJECTED
+               END-IF
+               DIVIDE WS-RECORDS-READ BY WS-COMMIT-INTERVAL
+                   GIVING WS-DIVIDE-QUOT
+                   REMAINDER WS-DIVIDE-REM
+               IF WS-DIVIDE-REM = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+               PERFORM READ-NEXT-INPUT-RECORD
+           END-PERFORM
+           .
+
+      *************************************************************
+       READ-NEXT-INPUT-RECORD           SECTION.
+
+           READ PLAYER-INPUT-FILE
+               AT END SET NO-MORE-INPUT TO TRUE
+           END-READ
+           .
+
+      *************************************************************
+       SKIP-ALREADY-LOADED-RECORDS      SECTION.
+
+           SET NO-MORE-INPUT TO FALSE
+           MOVE 1 TO WS-SKIP-COUNT
+           PERFORM UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                      OR NO-MORE-INPUT
+               PERFORM READ-NEXT-INPUT-RECORD
+               ADD 1 TO WS-SKIP-COUNT
+           END-PERFORM
+           MOVE WS-RESTART-COUNT    TO WS-RECORDS-READ
+           MOVE WS-RESTART-LOADED   TO WS-RECORDS-LOADED
+           MOVE WS-RESTART-REJECTED TO WS-RECORDS-REJECTED
+           .
+
+      *************************************************************
+       VALIDATE-PLAYER-RECORD           SECTION.
+
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           PERFORM VALIDATE-STATE
+           IF WS-RECORD-VALID
+               PERFORM VALIDATE-ZIP
+           END-IF
+           IF WS-RECORD-VALID
+               PERFORM VALIDATE-BIRTHDATE
+           END-IF
+           .
+
+      *************************************************************
+       VALIDATE-STATE                   SECTION.
+
+           SET WS-STATE-IDX TO 1
+           SEARCH WS-STATE-ENTRY
+               AT END
+                   SET WS-RECORD-INVALID TO TRUE
+                   STRING "INVALID PL-STATE: "  DELIMITED BY SIZE
+                          PL-STATE               DELIMITED BY SIZE
+                          INTO WS-REJECT-REASON
+                   END-STRING
+               WHEN WS-STATE-ENTRY (WS-STATE-IDX) = PL-STATE
+                   CONTINUE
+           END-SEARCH
+           .
+
+      *************************************************************
+       VALIDATE-ZIP                     SECTION.
+
+           IF PL-ZIP NOT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "INVALID PL-ZIP: NOT NUMERIC" TO WS-REJECT-REASON
+           END-IF
+           .
+
+      *************************************************************
+       VALIDATE-BIRTHDATE                SECTION.
+
+           IF PL-BDAY NOT NUMERIC
+              OR PL-BMONTH NOT NUMERIC
+              OR PL-BYEAR NOT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "INVALID BIRTHDATE: NOT NUMERIC"
+                   TO WS-REJECT-REASON
+           ELSE
+               IF PL-BDAY < 1 OR PL-BDAY > 31
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE "INVALID BIRTHDATE: DAY OUT OF RANGE"
+                       TO WS-REJECT-REASON
+               END-IF
+               IF WS-RECORD-VALID AND
+                  (PL-BMONTH < 1 OR PL-BMONTH > 12)
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE "INVALID BIRTHDATE: MONTH OUT OF RANGE"
+                       TO WS-REJECT-REASON
+               END-IF
+               IF WS-RECORD-VALID
+                   PERFORM VALIDATE-DAY-AGAINST-MONTH
+               END-IF
+           END-IF
+           .
+
+      *************************************************************
+       VALIDATE-DAY-AGAINST-MONTH        SECTION.
+
+           MOVE PL-BMONTH TO WS-MONTH-CHARS
+           IF WS-MONTH-CHARS = "02"
+               MOVE 28 TO WS-DAYS-IN-MONTH
+           ELSE
+               MOVE 31 TO WS-DAYS-IN-MONTH
+               SET WS-30-DAY-IDX TO 1
+               SEARCH WS-30-DAY-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-30-DAY-ENTRY (WS-30-DAY-IDX) = WS-MONTH-CHARS
+                       MOVE 30 TO WS-DAYS-IN-MONTH
+               END-SEARCH
+           END-IF
+
+           IF PL-BDAY > WS-DAYS-IN-MONTH
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "INVALID BIRTHDATE: DAY NOT IN MONTH"
+                   TO WS-REJECT-REASON
+           END-IF
+           .
+
+      *************************************************************
+       WRITE-REJECT-RECORD               SECTION.
+
+           MOVE SPACES TO REJ-LINE
+           STRING
+               "REJECTED ID="       DELIMITED BY SIZE
+               PL-ID                DELIMITED BY SIZE
+               "  REASON="          DELIMITED BY SIZE
+               WS-REJECT-REASON     DELIMITED BY SIZE
+               "  RECORD="          DELIMITED BY SIZE
+               PI-INPUT-RECORD      DELIMITED BY SIZE
+               INTO REJ-LINE
+           END-STRING
+           WRITE REJ-LINE
+           .
+
+      *************************************************************
+       READ-CHECKPOINT                   SECTION.
+
+           MOVE 0 TO WS-RESTART-COUNT
+           MOVE 0 TO WS-RESTART-LOADED
+           MOVE 0 TO WS-RESTART-REJECTED
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 0 TO WS-RESTART-COUNT
+               NOT AT END
+                   MOVE CKP-READ-COUNT     TO WS-RESTART-COUNT
+                   MOVE CKP-LOADED-COUNT   TO WS-RESTART-LOADED
+                   MOVE CKP-REJECTED-COUNT TO WS-RESTART-REJECTED
+           END-READ
+           CLOSE CHECKPOINT-FILE
+           .
+
+      *************************************************************
+       WRITE-CHECKPOINT                  SECTION.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-READ     TO CKP-READ-COUNT
+           MOVE WS-RECORDS-LOADED   TO CKP-LOADED-COUNT
+           MOVE WS-RECORDS-REJECTED TO CKP-REJECTED-COUNT
+           WRITE CKP-RECORD
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "CHECKPOINT WRITTEN AT RECORD " WS-RECORDS-READ
+           .
+
+      *************************************************************
+       RESET-CHECKPOINT                  SECTION.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CKP-READ-COUNT
+           MOVE 0 TO CKP-LOADED-COUNT
+           MOVE 0 TO CKP-REJECTED-COUNT
+           WRITE CKP-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
       *************************************************************
        WRITE-TO-FILE                   SECTION.
 
@@ -131,7 +333,7 @@
 
            MOVE 0000000001 TO PL-ID
            PERFORM TTPLAYER-START
-           PERFORM 
+           PERFORM
               UNTIL NO-MORE-RECORDS
                PERFORM TTPLAYER-DISPLAY-RECORD
                PERFORM TTPLAYER-READ-NEXT
@@ -143,7 +345,7 @@
 
            MOVE LOW-VALUES TO PL-KEY1
            PERFORM TTPLAYER1-START
-           PERFORM 
+           PERFORM
               UNTIL NO-MORE-RECORDS
                PERFORM TTPLAYER-DISPLAY-RECORD
                PERFORM TTPLAYER1-READ-NEXT
@@ -163,74 +365,61 @@
      *************************************************************
        TTPLAYER-WRITE                  SECTION.
 
+           MOVE PL-RECORD TO WS-NEW-RECORD
            WRITE PL-RECORD
              INVALID KEY
                  DISPLAY
                      "REWRITE KEY: " PL-ID OF PL-RECORD
                  END-DISPLAY
-                   REWRITE PL-RECORD
-                       INVALID KEY
-                           DISPLAY
-                               "REALLY BAD KEY: "
-                               PL-ID OF PL-RECORD
-                           END-DISPLAY
-                   END-REWRITE
+                 READ TTPLAYER INTO WS-OLD-RECORD
+                     INVALID KEY
+                         MOVE SPACES TO WS-OLD-RECORD
+                 END-READ
+                 MOVE WS-NEW-RECORD TO PL-RECORD
+                 REWRITE PL-RECORD
+                     INVALID KEY
+                         DISPLAY
+                             "REALLY BAD KEY: "
+                             PL-ID OF PL-RECORD
+                         END-DISPLAY
+                         PERFORM WRITE-AUDIT-REWRITE-FAILED
+                     NOT INVALID KEY
+                         PERFORM WRITE-AUDIT-REWRITE-OK
+                 END-REWRITE
            END-WRITE
            .
 
       *************************************************************
-       TTPLAYER-START                 SECTION.
+       WRITE-AUDIT-REWRITE-OK          SECTION.
 
-           DISPLAY "PRIME < " PL-ID OF PL-RECORD END-DISPLAY
-           SET NO-MORE-RECORDS TO FALSE
-           START TTPLAYER
-              KEY IS GREATER THAN OR EQUAL TO
-                  PL-ID OF PL-RECORD
-              INVALID KEY
-                  DISPLAY
-                      "BAD START: " PL-ID OF PL-RECORD
-                  END-DISPLAY
-                  SET NO-MORE-RECORDS TO TRUE
-              NOT INVALID KEY
-                  READ TTPLAYER NEXT RECORD
-                      AT END SET NO-MORE-RECORDS TO TRUE
-                  END-READ
-           END-START
+           MOVE SPACES TO AUD-LINE
+           STRING
+               "DUPLICATE KEY REWRITE  ID="  DELIMITED BY SIZE
+               PL-ID OF PL-RECORD            DELIMITED BY SIZE
+               "  OLD="                      DELIMITED BY SIZE
+               WS-OLD-RECORD                 DELIMITED BY SIZE
+               "  NEW="                      DELIMITED BY SIZE
+               WS-NEW-RECORD                 DELIMITED BY SIZE
+               INTO AUD-LINE
+           END-STRING
+           WRITE AUD-LINE
            .
 
       *************************************************************
-        TTPLAYER-READ-NEXT             SECTION.
+       WRITE-AUDIT-REWRITE-FAILED      SECTION.
 
-           READ TTPLAYER NEXT RECORD
-               AT END SET NO-MORE-RECORDS TO TRUE
-           END-READ           
+           MOVE SPACES TO AUD-LINE
+           STRING
+               "REWRITE FAILED  ID="         DELIMITED BY SIZE
+               PL-ID OF PL-RECORD            DELIMITED BY SIZE
+               "  OLD="                      DELIMITED BY SIZE
+               WS-OLD-RECORD                 DELIMITED BY SIZE
+               "  NEW="                      DELIMITED BY SIZE
+               WS-NEW-RECORD                 DELIMITED BY SIZE
+               INTO AUD-LINE
+           END-STRING
+           WRITE AUD-LINE
            .
 
       *************************************************************
-       TTPLAYER1-START                 SECTION.
-
-           SET NO-MORE-RECORDS TO FALSE
-           DISPLAY "SEEKING >= " PL-KEY1 OF PL-RECORD END-DISPLAY
-           START TTPLAYER
-              KEY IS GREATER THAN OR EQUAL TO
-                  PL-KEY1 OF PL-RECORD
-              INVALID KEY
-                  DISPLAY
-                      "BAD START: " PL-KEY1 OF PL-RECORD
-                  END-DISPLAY
-                  SET NO-MORE-RECORDS TO TRUE
-              NOT INVALID KEY
-                  READ TTPLAYER NEXT RECORD
-                      AT END SET NO-MORE-RECORDS TO TRUE
-                  END-READ
-           END-START
-           .
-
-      *************************************************************
-        TTPLAYER1-READ-NEXT            SECTION.
-
-           READ TTPLAYER NEXT RECORD
-               AT END SET NO-MORE-RECORDS TO TRUE
-           END-READ           
-           .
-
+         COPY "TTPLAYER.IO".
